@@ -1,11 +1,70 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SYSCMDSP.
+      ******************************************************************
+      * MOD-HISTORY:
+      *   - COMMANDS NOW READ FROM CARDIN (FIXED-BLOCK) INSTEAD OF
+      *     ACCEPT/SYSIN, SO THE DECK SIZE IS NO LONGER BOUNDED BY THE
+      *     5000-BYTE ACCEPT BUFFER.
+      *   - ADDED COMMAND WHITELIST CHECK, &DD() SUBSTITUTION, &PARALLEL
+      *     GROUPS, &STOPONERR SHORT-CIRCUIT, PARM-DRIVEN TEST MODE AND
+      *     RC THRESHOLD, A PERSISTENT SYSCMDLOG AUDIT TRAIL, A CMDRST
+      *     CHECKPOINT/RESTART FILE, AND AN END-OF-JOB SUMMARY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDIN-FILE ASSIGN TO "CARDIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CARDIN-FILE-STATUS.
+           SELECT SYSCMDLOG-FILE ASSIGN TO "SYSCMDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SYSCMDLOG-FILE-STATUS.
+           SELECT CMDRST-FILE ASSIGN TO "CMDRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CMDRST-FILE-STATUS.
+           SELECT RCSTAT-FILE ASSIGN DYNAMIC WS-GRP-RC-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RCSTAT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARDIN-FILE
+           RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS STANDARD.
+       01  CARDIN-REC                     PIC X(80).
+
+       FD  SYSCMDLOG-FILE
+           LABEL RECORDS STANDARD.
+       01  SYSCMDLOG-REC                  PIC X(200).
+
+       FD  CMDRST-FILE
+           LABEL RECORDS STANDARD.
+       01  CMDRST-REC.
+           05  CMDRST-LAST-INDX           PIC 9(03).
+           05  FILLER                     PIC X(01).
+           05  CMDRST-STATUS              PIC X(10).
+           05  FILLER                     PIC X(66).
+
+       FD  RCSTAT-FILE
+           LABEL RECORDS STANDARD.
+       01  RCSTAT-REC.
+           05  RCSTAT-IDX                 PIC 9(03).
+           05  FILLER                     PIC X(01).
+           05  RCSTAT-RC                  PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-INP-COMMANDS.
-          05 WS-COMMAND-LIST     OCCURS 40 TIMES.
-             10 WS-COMMAND       PIC X(2048).
+          05 WS-COMMAND-LIST     OCCURS 500 TIMES.
+             10 WS-COMMAND          PIC X(2048).
+             10 WS-CMD-PARALLEL     PIC X(01) VALUE SPACE.
+                88 WS-CMD-IS-PARALLEL    VALUE "Y".
+             10 WS-CMD-RC           PIC S9(4) VALUE 0.
+             10 WS-CMD-RAN          PIC X(01) VALUE "N".
+                88 WS-CMD-WAS-RUN        VALUE "Y".
+             10 WS-CMD-BACKGROUND   PIC X(01) VALUE "N".
+                88 WS-CMD-WAS-BACKGROUND VALUE "Y".
        01  FILE-STATUS.
            05  FILE-STATUS-X1          PIC X(1).
            05  FILE-STATUS-X2.
@@ -15,349 +74,1142 @@
                                        PIC 99 COMP-X.
        01  FILE-STATUS-9 REDEFINES FILE-STATUS.
            05  FILE-STATUS-9-ERR       PIC 9(4) COMP.
-	   01 CONTROL-REC-UPPER            PIC X(80).
-	   01 CONTROL-STATUS               PIC X(02).
+       01 CONTROL-REC-UPPER            PIC X(80).
+       01 CONTROL-STATUS               PIC X(02).
        01 WS-APP-BASE            PIC X(200).
-	   01 CONTROL-EOF                  PIC X(1) VALUE 'N'. 
-	   01 WS-DD-CNT                    PIC 9(2) VALUE 0.
-	   01 WS-DD-NAME                   PIC X(8) VALUE SPACES.
-	   01 SCRIPT-NAME                  PIC X(100) VALUE SPACES.
-	   01 FS-LINE.
+       01 CONTROL-EOF                  PIC X(1) VALUE 'N'.
+       01 WS-DD-CNT                    PIC 9(2) VALUE 0.
+       01 WS-DD-NAME                   PIC X(8) VALUE SPACES.
+       01 SCRIPT-NAME                  PIC X(100) VALUE SPACES.
+       01 FS-LINE.
           05 FS-LINE-TEXT              PIC X(200) VALUE SPACES.
-		  05 FS-LF                     PIC X(1) VALUE X'0A'.
-	   01 DIR-NAME                     PIC X(50).
-	   01 WS-REMAINING                 PIC X(80).
-	   01 WS-CTL-NAME                  PIC X(08) VALUE SPACES.
-	   01 WS-CTL-NAME1                 PIC X(100).
-	   01 WS-CTL-NAME2                 PIC X(20) VALUE SPACES.
-	   01 WS-CONTROL-FILE              PIC X(100) VALUE SPACES.
-	   01 WS-FILE-NAME                 PIC X(100) VALUE SPACES.
-       01 WS-EOF                 PIC X(1) VALUE 'N'. 
+          05 FS-LF                     PIC X(1) VALUE X'0A'.
+       01 DIR-NAME                     PIC X(50).
+       01 WS-REMAINING                 PIC X(80).
+       01 WS-CTL-NAME                  PIC X(08) VALUE SPACES.
+       01 WS-CTL-NAME1                 PIC X(100).
+       01 WS-CTL-NAME2                 PIC X(20) VALUE SPACES.
+       01 WS-CONTROL-FILE              PIC X(100) VALUE SPACES.
+       01 WS-FILE-NAME                 PIC X(200) VALUE SPACES.
+       01 WS-EOF                 PIC X(1) VALUE 'N'.
+       01 CARDIN-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01 SYSCMDLOG-FILE-STATUS        PIC X(02) VALUE SPACES.
+       01 CMDRST-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01 RCSTAT-FILE-STATUS           PIC X(02) VALUE SPACES.
        01 WS-VARIABLES.
           05 WS-RETURN-CODE           PIC S9(8) COMP-5.
-		  05 SAVED-RETURN-CODE        PIC S9(8) COMP-5 VALUE ZEROS.
-		  05 WS-EMPTY-COUNT           PIC 9(3) VALUE ZEROS.
-		  05 WS-TAB-REP               PIC X(4) VALUE SPACES.
+          05 WS-SHELL-RC              PIC S9(8) COMP-5.
+          05 SAVED-RETURN-CODE        PIC S9(8) COMP-5 VALUE ZEROS.
+          05 WS-EMPTY-COUNT           PIC 9(3) VALUE ZEROS.
+          05 WS-TAB-REP               PIC X(4) VALUE SPACES.
           05 INP-COMMAND              PIC X(5000) VALUE SPACES.
           05 NULL-TERMINATED-COMMAND.
              10 COMMAND               PIC X(2048).
              10 FILLER                PIC X VALUE X"00".
-          05 INDX                     PIC 9(02) VALUE 1.
-          05 CMD-INDX                 PIC 9(02) VALUE 1.
+          05 INDX                     PIC 9(03) VALUE 1.
+          05 CMD-INDX                 PIC 9(03) VALUE 1.
+          05 WS-CUR-INDX              PIC 9(03) VALUE 1.
+          05 GRP-INDX                 PIC 9(03) VALUE 1.
           05 LINE-LEN                 PIC 9(02) VALUE 0.
-		  05 REC-LEN                  PIC 9(03) VALUE 1.
+          05 REC-LEN                  PIC 9(03) VALUE 1.
           05 CMD-LEN                  PIC 9(04) VALUE 0.
-          05 WS-LEN                   PIC 9(02) VALUE 1.	
+          05 WS-LEN                   PIC 9(02) VALUE 1.
           05 OUT-LEN                  PIC 9(04) VALUE 1.
           05 WS-TOT-LEN               PIC 9(04) VALUE 1.
-          05 INPUT-LEN                PIC 9(04) VALUE 0.	
-		  05 LINE-REC                 PIC X(121) VALUE SPACES.
+          05 INPUT-LEN                PIC 9(04) VALUE 0.
+          05 LINE-REC                 PIC X(121) VALUE SPACES.
+          05 WS-TRUNC-BYTES           PIC 9(08) VALUE ZEROS.
           05 DONE-FLAG                PIC X VALUE "N".
              88                DONE   VALUE "Y".
-		  05 RD-PARAMETERS.
-			10 RD-HANDLE         PIC X(4) COMP-X.
-			10 RD-OFFSET         PIC X(8) COMP-X VALUE ZEROES.
-			10 RD-COUNT          PIC X(4) COMP-X.
-			10 RD-FLAGS          PIC X(1) COMP-X VALUE ZEROES.
-			10 RD-BUFF           PIC X(1) VALUE SPACES.
-			10 RD-ACCESS-MODE    PIC X(1) COMP-X VALUE 3.
-			10 RD-DENY-MODE      PIC X(1) COMP-X VALUE 3.
-			10 RD-DEVICE         PIC X(1) COMP-X VALUE ZEROES.
-		  05 FILE-SIZE           PIC X(8) COMP-X VALUE ZEROES. 
-
-       COPY MFJCTLBC REPLACING ==(TAG)== BY ==CTLB==. 
-	   
+          05 WS-STOP-ON-ERROR         PIC X(1) VALUE "N".
+             88 STOP-ON-ERROR-ON      VALUE "Y".
+          05 WS-STOP-LOOP             PIC X(1) VALUE "N".
+             88 STOP-LOOP-NOW         VALUE "Y".
+          05 WS-PARALLEL-MARKING      PIC X(1) VALUE "N".
+          05 WS-RUN-MODE              PIC X(04) VALUE "PROD".
+             88 WS-RUN-MODE-TEST      VALUE "TEST".
+          05 WS-MAX-RC                PIC 9(04) VALUE 0008.
+          05 WS-CMD-COUNT             PIC 9(03) VALUE 0.
+          05 WS-FAIL-COUNT            PIC 9(03) VALUE 0.
+          05 WS-CMD-TOKEN             PIC X(08) VALUE SPACES.
+          05 WS-CMD-AUTHORIZED        PIC X(01) VALUE "N".
+             88 CMD-IS-AUTHORIZED     VALUE "Y".
+          05 WS-CMD-TEXT-LEN          PIC 9(04) VALUE 0.
+          05 WS-TOKEN-LEN             PIC 9(04) VALUE 0.
+          05 WS-DD-TOK-POS            PIC 9(04) VALUE 0.
+          05 WS-DD-CLOSE-POS          PIC 9(04) VALUE 0.
+          05 WS-DD-NAME-LEN           PIC 9(04) VALUE 0.
+          05 WS-TAIL-LEN              PIC 9(04) VALUE 0.
+          05 WS-DDTOK-NAME            PIC X(08) VALUE SPACES.
+          05 WS-DD-SCAN-DONE          PIC X(01) VALUE "N".
+             88 DD-SCAN-DONE          VALUE "Y".
+          05 WS-REMAINING-CMD         PIC X(2048) VALUE SPACES.
+          05 WS-START-TS              PIC X(21) VALUE SPACES.
+          05 WS-END-TS                PIC X(21) VALUE SPACES.
+          05 WS-START-SECS            PIC 9(08) VALUE 0.
+          05 WS-END-SECS              PIC 9(08) VALUE 0.
+          05 WS-ELAPSED-SECS          PIC S9(08) VALUE 0.
+          05 WS-RESTART-INDX          PIC 9(03) VALUE 0.
+          05 WS-RESUME-RUN            PIC X(01) VALUE "N".
+             88 WS-IS-RESUME-RUN      VALUE "Y".
+          05 WS-GRP-COMMAND           PIC X(9000) VALUE SPACES.
+          05 WS-GRP-LEN               PIC 9(04) VALUE 1.
+          05 WS-GRP-END               PIC 9(03) VALUE 0.
+          05 WS-WAIT-INDX             PIC 9(03) VALUE 1.
+          05 WS-GRP-RC-FILE           PIC X(210) VALUE SPACES.
+          05 WS-GRP-MEMBER-FILE       PIC X(210) VALUE SPACES.
+          05 WS-GRP-RUN-COUNT         PIC 9(03) VALUE 0.
+          05 WS-GRP-WORST-RC          PIC S9(8) COMP-5 VALUE 0.
+          05 WS-STEP-RC               PIC S9(8) COMP-5 VALUE 0.
+          05 WS-CMD-DD-FAILED         PIC X(01) VALUE "N".
+             88 WS-DD-SUBST-FAILED    VALUE "Y".
+          05 WS-DD-ABORT-OK           PIC X(01) VALUE "Y".
+             88 WS-DD-ABORT-ALLOWED   VALUE "Y".
+          05 WS-GRP-TOO-LONG          PIC X(01) VALUE "N".
+             88 WS-GRP-CMD-TOO-LONG   VALUE "Y".
+          05 WS-CONT-FLAG             PIC X(01) VALUE "N".
+             88 WS-IS-CONTINUING      VALUE "Y".
+          05 WS-CONT-PART-LEN         PIC 9(02) VALUE 0.
+          05 WS-CUR-CMD-LEN           PIC 9(04) VALUE 0.
+          05 WS-RC-FOR-LOG            PIC 9(04) VALUE 0.
+          05 CBL-FILE-STATUS          PIC S9(9) COMP-5 VALUE 0.
+          05 RD-PARAMETERS.
+             10 RD-HANDLE         PIC X(4) COMP-X.
+             10 RD-OFFSET         PIC X(8) COMP-X VALUE ZEROES.
+             10 RD-COUNT          PIC X(4) COMP-X.
+             10 RD-FLAGS          PIC X(1) COMP-X VALUE ZEROES.
+             10 RD-BUFF           PIC X(1) VALUE SPACES.
+             10 RD-ACCESS-MODE    PIC X(1) COMP-X VALUE 3.
+             10 RD-DENY-MODE      PIC X(1) COMP-X VALUE 3.
+             10 RD-DEVICE         PIC X(1) COMP-X VALUE ZEROES.
+          05 FILE-SIZE           PIC X(8) COMP-X VALUE ZEROES.
+
+       COPY MFJCTLBC REPLACING ==(TAG)== BY ==CTLB==.
+       COPY CMDAUTH.
+
        LINKAGE SECTION.
        01  PARM-BUFFER.
            05  PARM-LENGTH         PIC S9(4)   COMP.
-           05  PARM-DATA           PIC X(08).
+           05  PARM-DATA.
+               10  PARM-RUN-MODE   PIC X(04).
+               10  PARM-MAX-RC     PIC X(04).
        PROCEDURE DIVISION  USING PARM-BUFFER.
-            DISPLAY "GETTING INPUT FROM SYSIN....".
-
-            DISPLAY "ENTER COMMAND TO BE EXECUTED BY SHELL PGM".
-            DISPLAY "EACH COMMAND CAN NOT BE MORE THAN 2048 CHAR"
-            DISPLAY " (ENTER 'DONE' TO END COMMAND)".
-           
-            ACCEPT INP-COMMAND FROM SYSIN.
-            COMPUTE INPUT-LEN =  
-                FUNCTION LENGTH(FUNCTION TRIM(INP-COMMAND TRAILING)).
-           
-            DISPLAY "COMMAND-LEN: " INPUT-LEN.
-            DISPLAY "                                          "
-      *     DISPLAY "COMMAND: " FUNCTION TRIM(INP-COMMAND TRAILING).
-      *
-            MOVE 1 TO INDX.
-           
-            PERFORM UNTIL WS-TOT-LEN > INPUT-LEN
-      *        DISPLAY 'INP:' INP-COMMAND(WS-TOT-LEN:80)
-               
-               COMPUTE LINE-LEN = FUNCTION LENGTH(
-                FUNCTION TRIM(INP-COMMAND(WS-TOT-LEN:80) TRAILING))
-               
-               IF FUNCTION TRIM(INP-COMMAND(WS-TOT-LEN:80)) = "DONE"    
-			      MOVE  1               TO OUT-LEN
-				  ADD   1               TO INDX                  
-               ELSE
-       	          MOVE FUNCTION 
-                            TRIM(INP-COMMAND(WS-TOT-LEN:80) TRAILING)
-			               TO WS-COMMAND(INDX)(OUT-LEN:LINE-LEN)
-                  ADD LINE-LEN TO OUT-LEN
-                  ADD 1        TO OUT-LEN
-                  MOVE SPACE TO WS-COMMAND(INDX)(OUT-LEN :1)
-			   END-IF
-               
-               ADD 80 TO WS-TOT-LEN
-               
-            END-PERFORM.			   
+
+      **************************************************************
+      * PICK UP RUN MODE / RC THRESHOLD FROM THE PARM, IF SUPPLIED
+      **************************************************************
+            IF PARM-LENGTH >= 4
+               IF PARM-RUN-MODE = "TEST"
+                  MOVE "TEST" TO WS-RUN-MODE
+               END-IF
+            END-IF.
+            IF PARM-LENGTH >= 8
+               IF PARM-MAX-RC IS NUMERIC
+                  MOVE PARM-MAX-RC TO WS-MAX-RC
+               END-IF
+            END-IF.
+
+            DISPLAY "RUN MODE IS: " WS-RUN-MODE.
+            DISPLAY "MAX ACCEPTABLE RETURN CODE: " WS-MAX-RC.
+
+            PERFORM P1500-READ-CARDIN THRU P1509-EXIT.
 
             MOVE 1 TO CMD-INDX.
-      ********************************************************************		    
+      ********************************************************************
       *  THIS PART OF CODE WILL GET THE SYSOUT FILE NAME AND
       *  CREATE A TEMPORARY FILE FOR SPOOL
       ********************************************************************
-		    MOVE "SYSOUT" TO CTLB-DDNAME.
-			PERFORM P2000-GET-FILE-FOR-DD THRU P2009-EXIT.
-		  
+            MOVE "SYSOUT" TO CTLB-DDNAME.
+            PERFORM P2000-GET-FILE-FOR-DD THRU P2009-EXIT.
+
       *      DISPLAY "FILE-NAME=" CTLB-FILENAME.
-			
-			STRING CTLB-FILENAME DELIMITED BY SPACES
-			    ".TXT" DELIMITED BY SIZE
-				INTO CTLB-FILENAME.
-			
-			MOVE CTLB-FILENAME TO WS-FILE-NAME.
+
+            STRING CTLB-FILENAME DELIMITED BY SPACES
+                ".TXT" DELIMITED BY SIZE
+                INTO CTLB-FILENAME.
+
+            MOVE CTLB-FILENAME TO WS-FILE-NAME.
+
+            PERFORM P6000-CHECK-RESTART THRU P6009-EXIT.
 
       **************************************************************
       * PROCESS EACH COMMAND FROM THE LIST WS-COMMAND
       **************************************************************
-            PERFORM UNTIL CMD-INDX >= INDX
-                
-      *        DISPLAY "WS-COMMAND: " 
-      *                   FUNCTION TRIM(WS-COMMAND(CMD-INDX))
-               DISPLAY "                                         "
-               MOVE SPACES         TO COMMAND
-
-			   STRING FUNCTION TRIM(WS-COMMAND(CMD-INDX)) 
-			          DELIMITED BY SIZE
-			    " >" DELIMITED BY SIZE
-				CTLB-FILENAME DELIMITED BY SIZE
-				INTO COMMAND
-               
-			   COMPUTE  CMD-LEN = 
-                          FUNCTION LENGTH(FUNCTION TRIM(COMMAND))
-      *        DISPLAY 'CMD-LEN:' CMD-LEN
-               MOVE X'00' TO COMMAND(CMD-LEN + 1: 1)
-               
-               DISPLAY  "COMMAND EXECUTING........."
-               DISPLAY COMMAND(1: CMD-LEN + 2)
-               
-               CALL "SYSTEM"    USING     COMMAND
-                                RETURNING WS-RETURN-CODE
-           
-               IF WS-RETURN-CODE = 0 OR 1024
-                  DISPLAY "RETURN CODE FROM SHELL IS: " 
-                                           WS-RETURN-CODE
-				  MOVE 0 TO WS-RETURN-CODE
-               ELSE 
-                  DISPLAY "COMMAND ERROR: " WS-RETURN-CODE
-				  MOVE 8 TO WS-RETURN-CODE
+            PERFORM UNTIL CMD-INDX >= INDX OR STOP-LOOP-NOW
+
+               IF WS-CMD-IS-PARALLEL(CMD-INDX)
+                  PERFORM P3500-RUN-PARALLEL-GROUP
+                               THRU P3509-EXIT
+               ELSE
+                  PERFORM P3000-RUN-ONE-COMMAND THRU P3009-EXIT
+               END-IF
+
+               IF WS-STEP-RC = 0
+                  PERFORM P6500-WRITE-CHECKPOINT THRU P6509-EXIT
                END-IF
-			   
-			   IF WS-RETURN-CODE > SAVED-RETURN-CODE THEN
-			      MOVE WS-RETURN-CODE TO SAVED-RETURN-CODE
-			   END-IF
-			   
-			   PERFORM P1000-SYSOUT-PRINT THRU P1009-EXIT
-			   
-               ADD 1 TO CMD-INDX
+
+               IF STOP-ON-ERROR-ON AND SAVED-RETURN-CODE >= 8
+                  DISPLAY "STOPONERR IN EFFECT - SKIPPING REMAINING "
+                          "COMMANDS AFTER INDEX " CMD-INDX
+                  MOVE "Y" TO WS-STOP-LOOP
+               END-IF
+
             END-PERFORM.
 
+            PERFORM P7000-PRINT-SUMMARY THRU P7009-EXIT.
+
+            IF NOT STOP-LOOP-NOW
+               PERFORM P6900-MARK-RESTART-COMPLETE THRU P6909-EXIT
+            END-IF.
+
       *     THIS WILL DELETE THE TEMPORARY LOG FILE
-		    PERFORM P11000-DELETE-MF-FILE THRU P11009-EXIT.
+            MOVE WS-FILE-NAME TO CTLB-FILENAME.
+            PERFORM P11000-DELETE-MF-FILE THRU P11009-EXIT.
+
+            IF SAVED-RETURN-CODE > RETURN-CODE THEN
+               MOVE SAVED-RETURN-CODE TO RETURN-CODE.
 
-			IF SAVED-RETURN-CODE > RETURN-CODE THEN
-			   MOVE SAVED-RETURN-CODE TO RETURN-CODE.
-			
             GOBACK.
 
-	   P1000-SYSOUT-PRINT.
+      **************************************************************
+      ** READ THE COMMAND DECK FROM THE CARDIN DD, ONE LINE AT A
+      ** TIME, BUILDING WS-COMMAND-LIST.  RECOGNISES THE CONTROL
+      ** LINES DONE, &STOPONERR, &PARALLEL AND &ENDPARALLEL (CHECKED
+      ** WITHOUT REGARD TO CASE).  A DATA LINE WHOSE LAST NON-BLANK
+      ** CHARACTER IS "+" IS A CONTINUATION - THE "+" IS DROPPED AND
+      ** THE NEXT PHYSICAL RECORD IS GLUED ONTO THE SAME WS-COMMAND
+      ** ENTRY, SO A LOGICAL COMMAND IS NO LONGER BOUNDED BY THE
+      ** 80-BYTE CARDIN RECORD LENGTH.  THE TABLE IS CAPPED AT 500
+      ** ENTRIES - ANY LINES BEYOND THAT ARE NOT READ.
+      **************************************************************
+       P1500-READ-CARDIN.
+
+            MOVE 1 TO INDX.
+            MOVE "N" TO WS-EOF.
+            MOVE "N" TO WS-CONT-FLAG.
+
+            OPEN INPUT CARDIN-FILE.
+            IF CARDIN-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CARDIN - FILE STATUS: "
+                       CARDIN-FILE-STATUS
+               PERFORM P9999-GOBACK
+            END-IF.
+
+            PERFORM UNTIL WS-EOF = "Y"
+
+               READ CARDIN-FILE INTO CONTROL-REC-UPPER
+                   AT END
+                       MOVE "Y" TO WS-EOF
+               END-READ
+
+               IF WS-EOF NOT = "Y"
+                  COMPUTE LINE-LEN = FUNCTION LENGTH(
+                      FUNCTION TRIM(CONTROL-REC-UPPER TRAILING))
+
+                  EVALUATE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(CONTROL-REC-UPPER))
+                     WHEN "DONE"
+                        MOVE "Y" TO WS-EOF
+                     WHEN "&STOPONERR"
+                        MOVE "Y" TO WS-STOP-ON-ERROR
+                     WHEN "&PARALLEL"
+                        MOVE "Y" TO WS-PARALLEL-MARKING
+                     WHEN "&ENDPARALLEL"
+                        MOVE "N" TO WS-PARALLEL-MARKING
+                     WHEN OTHER
+                        IF INDX > 500
+                           DISPLAY "CARDIN DECK EXCEEDS THE 500 "
+                                   "COMMAND LIMIT - REMAINING "
+                                   "LINES ARE NOT READ"
+                           MOVE "Y" TO WS-EOF
+                        ELSE
+                           IF LINE-LEN > 0
+                              PERFORM P1600-APPEND-CARDIN-LINE
+                                          THRU P1609-EXIT
+                           END-IF
+                        END-IF
+                  END-EVALUATE
+               END-IF
+
+            END-PERFORM.
+
+            CLOSE CARDIN-FILE.
+
+            DISPLAY "COMMANDS READ FROM CARDIN: " INDX.
+
+       P1509-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** FOLD ONE NON-CONTROL CARDIN LINE INTO WS-COMMAND(INDX),
+      ** HONOURING A TRAILING "+" AS A CONTINUATION MARKER.  THE
+      ** FIRST PHYSICAL LINE OF A COMMAND IS FULLY TRIMMED SO A
+      ** CARDIN LINE INDENTED FOR READABILITY DOESN'T SHIFT WHERE
+      ** THE LEADING TOKEN OR A &DD() TOKEN IS FOUND LATER.
+      **************************************************************
+       P1600-APPEND-CARDIN-LINE.
+
+            IF CONTROL-REC-UPPER(LINE-LEN:1) = "+"
+               COMPUTE WS-CONT-PART-LEN = LINE-LEN - 1
+
+               IF WS-IS-CONTINUING
+                  COMPUTE WS-CUR-CMD-LEN =
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-COMMAND(INDX)))
+                  IF WS-CONT-PART-LEN > 0
+                     STRING WS-COMMAND(INDX)(1:WS-CUR-CMD-LEN)
+                                DELIMITED BY SIZE
+                            CONTROL-REC-UPPER(1:WS-CONT-PART-LEN)
+                                DELIMITED BY SIZE
+                            INTO WS-COMMAND(INDX)
+                  END-IF
+               ELSE
+                  IF WS-CONT-PART-LEN > 0
+                     MOVE FUNCTION TRIM(
+                         CONTROL-REC-UPPER(1:WS-CONT-PART-LEN))
+                         TO WS-COMMAND(INDX)
+                  ELSE
+                     MOVE SPACES TO WS-COMMAND(INDX)
+                  END-IF
+                  IF WS-PARALLEL-MARKING = "Y"
+                     MOVE "Y" TO WS-CMD-PARALLEL(INDX)
+                  END-IF
+               END-IF
+
+               MOVE "Y" TO WS-CONT-FLAG
+            ELSE
+               IF WS-IS-CONTINUING
+                  COMPUTE WS-CUR-CMD-LEN =
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-COMMAND(INDX)))
+                  STRING WS-COMMAND(INDX)(1:WS-CUR-CMD-LEN)
+                             DELIMITED BY SIZE
+                         CONTROL-REC-UPPER(1:LINE-LEN)
+                             DELIMITED BY SIZE
+                         INTO WS-COMMAND(INDX)
+               ELSE
+                  MOVE FUNCTION TRIM(CONTROL-REC-UPPER(1:LINE-LEN))
+                       TO WS-COMMAND(INDX)
+                  IF WS-PARALLEL-MARKING = "Y"
+                     MOVE "Y" TO WS-CMD-PARALLEL(INDX)
+                  END-IF
+               END-IF
+
+               MOVE "N" TO WS-CONT-FLAG
+               ADD 1 TO INDX
+            END-IF.
+
+       P1609-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** RUN A SINGLE, SERIAL WS-COMMAND ENTRY: VALIDATE, SUBSTITUTE
+      ** &DD() TOKENS, EXECUTE (OR SIMULATE IN TEST MODE), CAPTURE
+      ** SYSOUT, AND LOG THE RESULT.
+      **************************************************************
+       P3000-RUN-ONE-COMMAND.
+
+            DISPLAY "                                         ".
+
+            MOVE CMD-INDX TO WS-CUR-INDX.
+            PERFORM P2100-SUBSTITUTE-DD-TOKENS THRU P2109-EXIT.
+            PERFORM P3100-VALIDATE-COMMAND THRU P3109-EXIT.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+
+            IF WS-DD-SUBST-FAILED
+               MOVE 20 TO WS-RETURN-CODE
+               DISPLAY "DD SUBSTITUTION FAILED - COMMAND NOT "
+                       "EXECUTED: " FUNCTION TRIM(WS-COMMAND(CMD-INDX))
+            ELSE
+               IF NOT CMD-IS-AUTHORIZED
+                  MOVE 16 TO WS-RETURN-CODE
+                  DISPLAY "COMMAND NOT AUTHORIZED: "
+                          FUNCTION TRIM(WS-COMMAND(CMD-INDX))
+               ELSE
+                  IF WS-RUN-MODE-TEST
+                     DISPLAY "TEST MODE - COMMAND NOT EXECUTED: "
+                             FUNCTION TRIM(WS-COMMAND(CMD-INDX))
+                     MOVE 0 TO WS-RETURN-CODE
+                  ELSE
+                     MOVE SPACES         TO COMMAND
+                     MOVE WS-FILE-NAME   TO CTLB-FILENAME
+
+                     STRING FUNCTION TRIM(WS-COMMAND(CMD-INDX))
+                            DELIMITED BY SIZE
+                      " >" DELIMITED BY SIZE
+                      CTLB-FILENAME DELIMITED BY SPACES
+                      INTO COMMAND
+
+                     COMPUTE  CMD-LEN =
+                            FUNCTION LENGTH(FUNCTION TRIM(COMMAND))
+                     MOVE X'00' TO COMMAND(CMD-LEN + 1: 1)
+
+                     DISPLAY  "COMMAND EXECUTING........."
+                     DISPLAY COMMAND(1: CMD-LEN + 2)
+
+                     CALL "SYSTEM"    USING     COMMAND
+                                      RETURNING WS-SHELL-RC
+
+                     PERFORM P3200-MAP-RETURN-CODE THRU P3209-EXIT
+
+                     PERFORM P1000-SYSOUT-PRINT THRU P1009-EXIT
+                  END-IF
+               END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+
+            IF WS-RETURN-CODE > SAVED-RETURN-CODE THEN
+               MOVE WS-RETURN-CODE TO SAVED-RETURN-CODE
+            END-IF.
+
+            MOVE WS-RETURN-CODE TO WS-CMD-RC(CMD-INDX).
+            MOVE "Y" TO WS-CMD-RAN(CMD-INDX).
+            ADD 1 TO WS-CMD-COUNT.
+            IF WS-RETURN-CODE NOT = 0
+               ADD 1 TO WS-FAIL-COUNT
+            END-IF.
+
+            PERFORM P5000-WRITE-AUDIT-LOG THRU P5009-EXIT.
+
+            MOVE WS-RETURN-CODE TO WS-STEP-RC.
+            ADD 1 TO CMD-INDX.
+
+       P3009-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** MAP THE RAW SHELL RETURN CODE TO THE PROGRAM RETURN CODE,
+      ** ALLOWING ANYTHING AT OR UNDER WS-MAX-RC TO BE TOLERATED.
+      **************************************************************
+       P3200-MAP-RETURN-CODE.
+
+            IF WS-SHELL-RC = 0 OR 1024
+               DISPLAY "RETURN CODE FROM SHELL IS: " WS-SHELL-RC
+               MOVE 0 TO WS-RETURN-CODE
+            ELSE
+               IF WS-SHELL-RC > 0 AND WS-SHELL-RC <= WS-MAX-RC
+                  DISPLAY "RETURN CODE WITHIN TOLERANCE: "
+                          WS-SHELL-RC
+                  MOVE 0 TO WS-RETURN-CODE
+               ELSE
+                  DISPLAY "COMMAND ERROR: " WS-SHELL-RC
+                  MOVE 8 TO WS-RETURN-CODE
+               END-IF
+            END-IF.
+
+       P3209-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** RUN A CONTIGUOUS GROUP OF &PARALLEL-FLAGGED COMMANDS AS ONE
+      ** BACKGROUNDED SHELL LINE.  EACH MEMBER'S OWN PID IS CAPTURED
+      ** (VARIABLE NAME "p" SUFFIXED WITH ITS WS-COMMAND-LIST INDEX,
+      ** WHICH IS UNIQUE FOR THE LIFE OF THE RUN) SO A SECOND LOOP
+      ** CAN "wait" ON EACH ONE INDIVIDUALLY AND FOLD THE WORST OF
+      ** THEIR EXIT STATUSES INTO "rc" - A BARE "wait" WITH NO
+      ** ARGUMENTS ALWAYS RETURNS 0 REGARDLESS OF WHETHER ANY
+      ** BACKGROUNDED JOB FAILED, SO IT IS NEVER USED ON ITS OWN.
+      **************************************************************
+       P3500-RUN-PARALLEL-GROUP.
+
+            DISPLAY "                                         ".
+            DISPLAY "PARALLEL GROUP STARTING AT INDEX " CMD-INDX.
+
+            MOVE SPACES TO WS-GRP-COMMAND.
+            MOVE 1 TO WS-GRP-LEN.
+            MOVE CMD-INDX TO GRP-INDX.
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+            MOVE 0 TO WS-GRP-RUN-COUNT.
+            MOVE "N" TO WS-GRP-TOO-LONG.
+
+            MOVE SPACES TO WS-GRP-RC-FILE.
+            STRING FUNCTION TRIM(WS-FILE-NAME) DELIMITED BY SPACES
+                   ".RC" DELIMITED BY SIZE
+                   INTO WS-GRP-RC-FILE.
+
+            STRING WS-GRP-COMMAND(1:WS-GRP-LEN) DELIMITED BY SIZE
+                   ": >" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-GRP-RC-FILE) DELIMITED BY SIZE
+                   "; " DELIMITED BY SIZE
+                   INTO WS-GRP-COMMAND
+            COMPUTE WS-GRP-LEN =
+                FUNCTION LENGTH(FUNCTION TRIM(WS-GRP-COMMAND)) + 1.
+
+            PERFORM UNTIL GRP-INDX >= INDX
+                  OR NOT WS-CMD-IS-PARALLEL(GRP-INDX)
+
+               MOVE GRP-INDX TO WS-CUR-INDX
+               PERFORM P2100-SUBSTITUTE-DD-TOKENS THRU P2109-EXIT
+               PERFORM P3100-VALIDATE-COMMAND THRU P3109-EXIT
+
+               IF WS-DD-SUBST-FAILED
+                  DISPLAY "DD SUBSTITUTION FAILED - COMMAND NOT "
+                          "EXECUTED: "
+                          FUNCTION TRIM(WS-COMMAND(GRP-INDX))
+                  MOVE 20 TO WS-CMD-RC(GRP-INDX)
+               ELSE
+                  IF NOT CMD-IS-AUTHORIZED
+                     DISPLAY "COMMAND NOT AUTHORIZED: "
+                             FUNCTION TRIM(WS-COMMAND(GRP-INDX))
+                     MOVE 16 TO WS-CMD-RC(GRP-INDX)
+                  ELSE
+                     MOVE SPACES TO WS-GRP-MEMBER-FILE
+                     STRING FUNCTION TRIM(WS-FILE-NAME)
+                                DELIMITED BY SPACES
+                            "." DELIMITED BY SIZE
+                            GRP-INDX DELIMITED BY SIZE
+                            INTO WS-GRP-MEMBER-FILE
+
+                     STRING WS-GRP-COMMAND(1:WS-GRP-LEN)
+                                DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-COMMAND(GRP-INDX))
+                                DELIMITED BY SIZE
+                            " >" DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-GRP-MEMBER-FILE)
+                                DELIMITED BY SIZE
+                            " 2>&1 & p" DELIMITED BY SIZE
+                            GRP-INDX DELIMITED BY SIZE
+                            "=$!; " DELIMITED BY SIZE
+                            INTO WS-GRP-COMMAND
+
+                     COMPUTE WS-GRP-LEN =
+                         FUNCTION LENGTH(
+                             FUNCTION TRIM(WS-GRP-COMMAND)) + 1
+
+                     MOVE "Y" TO WS-CMD-BACKGROUND(GRP-INDX)
+                     ADD 1 TO WS-GRP-RUN-COUNT
+                  END-IF
+               END-IF
+
+               ADD 1 TO GRP-INDX
+
+            END-PERFORM.
+
+            MOVE GRP-INDX TO WS-GRP-END.
+
+            MOVE CMD-INDX TO WS-WAIT-INDX.
+            PERFORM UNTIL WS-WAIT-INDX >= WS-GRP-END
+               IF WS-CMD-WAS-BACKGROUND(WS-WAIT-INDX)
+                  STRING WS-GRP-COMMAND(1:WS-GRP-LEN)
+                             DELIMITED BY SIZE
+                         "wait $p" DELIMITED BY SIZE
+                         WS-WAIT-INDX DELIMITED BY SIZE
+                         "; s=$?; printf '%03d %03d\n' "
+                             DELIMITED BY SIZE
+                         WS-WAIT-INDX DELIMITED BY SIZE
+                         " $s >>" DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-GRP-RC-FILE)
+                             DELIMITED BY SIZE
+                         "; " DELIMITED BY SIZE
+                         INTO WS-GRP-COMMAND
+                  COMPUTE WS-GRP-LEN =
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-GRP-COMMAND)) + 1
+               END-IF
+               ADD 1 TO WS-WAIT-INDX
+            END-PERFORM.
+
+            STRING WS-GRP-COMMAND(1:WS-GRP-LEN) DELIMITED BY SIZE
+                   "exit 0" DELIMITED BY SIZE
+                   INTO WS-GRP-COMMAND
+            COMPUTE CMD-LEN =
+                     FUNCTION LENGTH(FUNCTION TRIM(WS-GRP-COMMAND)).
+
+            IF CMD-LEN > 2047
+               MOVE "Y" TO WS-GRP-TOO-LONG
+               DISPLAY "PARALLEL GROUP COMMAND LINE TOO LONG ("
+                       CMD-LEN " BYTES) - GROUP NOT EXECUTED"
+            ELSE
+               MOVE SPACES TO COMMAND
+               MOVE WS-GRP-COMMAND(1:CMD-LEN) TO COMMAND
+               MOVE X'00' TO COMMAND(CMD-LEN + 1: 1)
+
+               IF WS-RUN-MODE-TEST
+                  DISPLAY "TEST MODE - PARALLEL GROUP NOT EXECUTED: "
+                          COMMAND(1:CMD-LEN)
+                  MOVE CMD-INDX TO WS-WAIT-INDX
+                  PERFORM UNTIL WS-WAIT-INDX >= WS-GRP-END
+                     IF WS-CMD-WAS-BACKGROUND(WS-WAIT-INDX)
+                        MOVE 0 TO WS-CMD-RC(WS-WAIT-INDX)
+                     END-IF
+                     ADD 1 TO WS-WAIT-INDX
+                  END-PERFORM
+               ELSE
+                  IF WS-GRP-RUN-COUNT > 0
+                     DISPLAY "PARALLEL GROUP EXECUTING.............."
+                     DISPLAY COMMAND(1: CMD-LEN + 2)
+
+                     CALL "SYSTEM"    USING     COMMAND
+                                      RETURNING WS-SHELL-RC
+
+                     PERFORM P3600-READ-GROUP-RC-FILE THRU P3609-EXIT
+
+                     MOVE CMD-INDX TO WS-WAIT-INDX
+                     PERFORM UNTIL WS-WAIT-INDX >= WS-GRP-END
+                        IF WS-CMD-WAS-BACKGROUND(WS-WAIT-INDX)
+                           MOVE SPACES TO WS-GRP-MEMBER-FILE
+                           STRING FUNCTION TRIM(WS-FILE-NAME)
+                                      DELIMITED BY SPACES
+                                  "." DELIMITED BY SIZE
+                                  WS-WAIT-INDX DELIMITED BY SIZE
+                                  INTO WS-GRP-MEMBER-FILE
+                           MOVE FUNCTION TRIM(WS-GRP-MEMBER-FILE)
+                                TO CTLB-FILENAME
+                           DISPLAY "OUTPUT FOR CMD " WS-WAIT-INDX ":"
+                           PERFORM P1000-SYSOUT-PRINT THRU P1009-EXIT
+                           PERFORM P11000-DELETE-MF-FILE THRU
+                                   P11009-EXIT
+                        END-IF
+                        ADD 1 TO WS-WAIT-INDX
+                     END-PERFORM
+
+                     MOVE FUNCTION TRIM(WS-GRP-RC-FILE)
+                          TO CTLB-FILENAME
+                     PERFORM P11000-DELETE-MF-FILE THRU P11009-EXIT
+                  END-IF
+               END-IF
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+
+            MOVE 0 TO WS-GRP-WORST-RC.
+            MOVE CMD-INDX TO GRP-INDX.
+            PERFORM UNTIL GRP-INDX >= INDX
+                  OR NOT WS-CMD-IS-PARALLEL(GRP-INDX)
+               IF WS-GRP-CMD-TOO-LONG
+                     AND WS-CMD-WAS-BACKGROUND(GRP-INDX)
+                  MOVE 24 TO WS-CMD-RC(GRP-INDX)
+               END-IF
+               MOVE WS-CMD-RC(GRP-INDX) TO WS-RETURN-CODE
+               MOVE "Y" TO WS-CMD-RAN(GRP-INDX)
+               ADD 1 TO WS-CMD-COUNT
+               IF WS-RETURN-CODE NOT = 0
+                  ADD 1 TO WS-FAIL-COUNT
+               END-IF
+               IF WS-RETURN-CODE > SAVED-RETURN-CODE
+                  MOVE WS-RETURN-CODE TO SAVED-RETURN-CODE
+               END-IF
+               IF WS-RETURN-CODE > WS-GRP-WORST-RC
+                  MOVE WS-RETURN-CODE TO WS-GRP-WORST-RC
+               END-IF
+               MOVE GRP-INDX TO CMD-INDX
+               PERFORM P5000-WRITE-AUDIT-LOG THRU P5009-EXIT
+               ADD 1 TO GRP-INDX
+            END-PERFORM.
+
+            MOVE WS-GRP-WORST-RC TO WS-STEP-RC.
+            MOVE GRP-INDX TO CMD-INDX.
+
+       P3509-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** READ BACK THE PER-MEMBER EXIT STATUSES THE COMPOSITE SHELL
+      ** LINE FOR A PARALLEL GROUP LEFT IN WS-GRP-RC-FILE (ONE
+      ** "idx rc" LINE PER BACKGROUNDED MEMBER), MAPPING EACH RAW
+      ** EXIT CODE THROUGH THE SAME TOLERANCE LOGIC A SERIAL COMMAND
+      ** GETS, AND STORING THE RESULT INTO THAT MEMBER'S OWN
+      ** WS-CMD-RC ENTRY.
+      **************************************************************
+       P3600-READ-GROUP-RC-FILE.
+
+            OPEN INPUT RCSTAT-FILE.
+
+            IF RCSTAT-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                  READ RCSTAT-FILE
+                     AT END
+                        MOVE "Y" TO WS-EOF
+                     NOT AT END
+                        MOVE RCSTAT-RC TO WS-SHELL-RC
+                        PERFORM P3200-MAP-RETURN-CODE THRU P3209-EXIT
+                        MOVE WS-RETURN-CODE TO WS-CMD-RC(RCSTAT-IDX)
+                  END-READ
+               END-PERFORM
+               CLOSE RCSTAT-FILE
+            ELSE
+               DISPLAY "UNABLE TO OPEN PARALLEL GROUP RC FILE: "
+                       FUNCTION TRIM(WS-GRP-RC-FILE)
+            END-IF.
+
+       P3609-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** CHECK THE LEADING TOKEN OF WS-COMMAND(WS-CUR-INDX) AGAINST
+      ** THE CMDAUTH APPROVED-COMMAND TABLE.
+      **************************************************************
+       P3100-VALIDATE-COMMAND.
+
+            MOVE SPACES TO WS-CMD-TOKEN.
+            MOVE "N" TO WS-CMD-AUTHORIZED.
+
+            COMPUTE WS-CMD-TEXT-LEN =
+                FUNCTION LENGTH(
+                    FUNCTION TRIM(WS-COMMAND(WS-CUR-INDX))).
+
+            IF WS-CMD-TEXT-LEN > 0
+               MOVE 0 TO WS-TOKEN-LEN
+               INSPECT WS-COMMAND(WS-CUR-INDX)(1:WS-CMD-TEXT-LEN)
+                   TALLYING WS-TOKEN-LEN FOR CHARACTERS
+                   BEFORE INITIAL SPACE
+
+               IF WS-TOKEN-LEN = 0 OR WS-TOKEN-LEN > WS-CMD-TEXT-LEN
+                  MOVE WS-CMD-TEXT-LEN TO WS-TOKEN-LEN
+               END-IF
+               IF WS-TOKEN-LEN > 8
+                  MOVE 8 TO WS-TOKEN-LEN
+               END-IF
+
+               MOVE FUNCTION UPPER-CASE(
+                   WS-COMMAND(WS-CUR-INDX)(1:WS-TOKEN-LEN))
+                   TO WS-CMD-TOKEN
+            END-IF.
+
+            PERFORM VARYING CMDAUTH-IDX FROM 1 BY 1
+                    UNTIL CMDAUTH-IDX > 20
+               IF WS-CMD-TOKEN = CMDAUTH-CMD(CMDAUTH-IDX)
+                  MOVE "Y" TO WS-CMD-AUTHORIZED
+               END-IF
+            END-PERFORM.
+
+       P3109-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** REPLACE EVERY &DD(ddname). TOKEN IN WS-COMMAND(WS-CUR-INDX)
+      ** WITH THE REAL FILE NAME ASSIGNED TO THAT DD, USING THE SAME
+      ** MFJCTLBP LOOKUP THE SYSOUT FILE NAME USES.
+      **************************************************************
+       P2100-SUBSTITUTE-DD-TOKENS.
+
+            MOVE "N" TO WS-DD-SCAN-DONE.
+            MOVE "N" TO WS-CMD-DD-FAILED.
+            MOVE "N" TO WS-DD-ABORT-OK.
+
+            PERFORM UNTIL DD-SCAN-DONE
+
+               COMPUTE WS-CMD-TEXT-LEN =
+                   FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-COMMAND(WS-CUR-INDX)))
+
+               MOVE 0 TO WS-DD-TOK-POS
+               INSPECT WS-COMMAND(WS-CUR-INDX)(1:WS-CMD-TEXT-LEN)
+                   TALLYING WS-DD-TOK-POS FOR CHARACTERS
+                   BEFORE INITIAL "&DD("
+
+               IF WS-DD-TOK-POS >= WS-CMD-TEXT-LEN
+                  MOVE "Y" TO WS-DD-SCAN-DONE
+               ELSE
+                  ADD 1 TO WS-DD-TOK-POS
+
+                  MOVE 0 TO WS-DD-CLOSE-POS
+                  INSPECT WS-COMMAND(WS-CUR-INDX)
+                            (WS-DD-TOK-POS + 4 :
+                             WS-CMD-TEXT-LEN - WS-DD-TOK-POS - 3)
+                      TALLYING WS-DD-CLOSE-POS FOR CHARACTERS
+                      BEFORE INITIAL ")."
+
+                  IF WS-DD-CLOSE-POS >=
+                        (WS-CMD-TEXT-LEN - WS-DD-TOK-POS - 3)
+                     MOVE "Y" TO WS-DD-SCAN-DONE
+                  ELSE
+                     MOVE WS-DD-CLOSE-POS TO WS-DD-NAME-LEN
+                     MOVE SPACES TO WS-DDTOK-NAME
+                     MOVE WS-COMMAND(WS-CUR-INDX)
+                          (WS-DD-TOK-POS + 4 : WS-DD-NAME-LEN)
+                          TO WS-DDTOK-NAME
+                     MOVE FUNCTION UPPER-CASE(WS-DDTOK-NAME)
+                          TO CTLB-DDNAME
+
+                     PERFORM P2000-GET-FILE-FOR-DD THRU P2009-EXIT
+
+                     IF WS-DD-SUBST-FAILED
+                        MOVE "Y" TO WS-DD-SCAN-DONE
+                     ELSE
+                        MOVE WS-COMMAND(WS-CUR-INDX)
+                             TO WS-REMAINING-CMD
+                        MOVE SPACES TO WS-COMMAND(WS-CUR-INDX)
+
+                        COMPUTE WS-TAIL-LEN = WS-CMD-TEXT-LEN -
+                            (WS-DD-TOK-POS + 4 + WS-DD-NAME-LEN + 2)
+                            + 1
+
+                        IF WS-TAIL-LEN > 0
+                           STRING
+                              WS-REMAINING-CMD(1:WS-DD-TOK-POS - 1)
+                                  DELIMITED BY SIZE
+                              CTLB-FILENAME DELIMITED BY SPACES
+                              WS-REMAINING-CMD
+                                 (WS-DD-TOK-POS + 4 + WS-DD-NAME-LEN
+                                  + 2 : WS-TAIL-LEN)
+                                 DELIMITED BY SIZE
+                              INTO WS-COMMAND(WS-CUR-INDX)
+                        ELSE
+                           STRING
+                              WS-REMAINING-CMD(1:WS-DD-TOK-POS - 1)
+                                  DELIMITED BY SIZE
+                              CTLB-FILENAME DELIMITED BY SPACES
+                              INTO WS-COMMAND(WS-CUR-INDX)
+                        END-IF
+                     END-IF
+                  END-IF
+               END-IF
+
+            END-PERFORM.
+
+            MOVE "Y" TO WS-DD-ABORT-OK.
+
+       P2109-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** APPEND ONE LINE TO THE PERMANENT SYSCMDLOG AUDIT TRAIL FOR
+      ** THE COMMAND JUST COMPLETED.
+      **************************************************************
+       P5000-WRITE-AUDIT-LOG.
+
+            MOVE WS-RETURN-CODE TO WS-RC-FOR-LOG.
+
+            COMPUTE WS-START-SECS =
+                FUNCTION NUMVAL(WS-START-TS(9:2)) * 3600
+              + FUNCTION NUMVAL(WS-START-TS(11:2)) * 60
+              + FUNCTION NUMVAL(WS-START-TS(13:2)).
+            COMPUTE WS-END-SECS =
+                FUNCTION NUMVAL(WS-END-TS(9:2)) * 3600
+              + FUNCTION NUMVAL(WS-END-TS(11:2)) * 60
+              + FUNCTION NUMVAL(WS-END-TS(13:2)).
+
+            COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+            IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+            END-IF.
+
+            OPEN EXTEND SYSCMDLOG-FILE.
+            IF SYSCMDLOG-FILE-STATUS = "35"
+               OPEN OUTPUT SYSCMDLOG-FILE
+            END-IF.
+
+            MOVE SPACES TO SYSCMDLOG-REC.
+            STRING "IDX=" DELIMITED BY SIZE
+                   CMD-INDX DELIMITED BY SIZE
+                   " START=" DELIMITED BY SIZE
+                   WS-START-TS(1:14) DELIMITED BY SIZE
+                   " END=" DELIMITED BY SIZE
+                   WS-END-TS(1:14) DELIMITED BY SIZE
+                   " ELAPSED=" DELIMITED BY SIZE
+                   WS-ELAPSED-SECS DELIMITED BY SIZE
+                   " RC=" DELIMITED BY SIZE
+                   WS-RC-FOR-LOG DELIMITED BY SIZE
+                   " CMD=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COMMAND(CMD-INDX))(1:80)
+                       DELIMITED BY SIZE
+                   INTO SYSCMDLOG-REC
+            END-STRING.
+
+            WRITE SYSCMDLOG-REC.
+            CLOSE SYSCMDLOG-FILE.
+
+       P5009-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** ON START-UP, SEE IF A PRIOR RUN LEFT THE CMDRST CONTROL
+      ** FILE SHOWING AN INCOMPLETE DECK, AND IF SO RESUME FROM THE
+      ** NEXT COMMAND RATHER THAN FROM INDEX 1.
+      **************************************************************
+       P6000-CHECK-RESTART.
+
+            MOVE 0 TO WS-RESTART-INDX.
+            MOVE "N" TO WS-RESUME-RUN.
+
+            OPEN INPUT CMDRST-FILE.
+            IF CMDRST-FILE-STATUS = "00"
+               READ CMDRST-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CMDRST-FILE-STATUS = "00"
+                  AND CMDRST-STATUS = "INCOMPLETE"
+                  MOVE CMDRST-LAST-INDX TO WS-RESTART-INDX
+                  MOVE "Y" TO WS-RESUME-RUN
+               END-IF
+               CLOSE CMDRST-FILE
+            END-IF.
+
+            IF WS-IS-RESUME-RUN
+               ADD 1 TO WS-RESTART-INDX
+               IF WS-RESTART-INDX < INDX
+                  DISPLAY "RESUMING AFTER CHECKPOINT AT COMMAND "
+                          WS-RESTART-INDX
+                  MOVE WS-RESTART-INDX TO CMD-INDX
+               END-IF
+            END-IF.
+
+       P6009-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** RECORD THE INDEX OF THE COMMAND JUST COMPLETED AS THE
+      ** RESTART CHECKPOINT.  CMD-INDX HAS ALREADY BEEN ADVANCED TO
+      ** THE NEXT UNRUN COMMAND BY THE TIME THIS RUNS, SO THE LAST
+      ** COMMAND ACTUALLY COMPLETED IS CMD-INDX - 1.
+      **************************************************************
+       P6500-WRITE-CHECKPOINT.
+
+            MOVE SPACES TO CMDRST-REC.
+            COMPUTE CMDRST-LAST-INDX = CMD-INDX - 1.
+            MOVE "INCOMPLETE" TO CMDRST-STATUS.
+
+            OPEN OUTPUT CMDRST-FILE.
+            WRITE CMDRST-REC.
+            CLOSE CMDRST-FILE.
+
+       P6509-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** THE FULL DECK COMPLETED - MARK THE CHECKPOINT FILE SO THE
+      ** NEXT RUN STARTS FROM COMMAND 1 AGAIN.
+      **************************************************************
+       P6900-MARK-RESTART-COMPLETE.
+
+            MOVE SPACES TO CMDRST-REC.
+            MOVE CMD-INDX TO CMDRST-LAST-INDX.
+            MOVE "COMPLETE" TO CMDRST-STATUS.
+
+            OPEN OUTPUT CMDRST-FILE.
+            WRITE CMDRST-REC.
+            CLOSE CMDRST-FILE.
+
+       P6909-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** WRITE A SHORT PASS/FAIL SUMMARY OF EVERY COMMAND THAT WAS
+      ** ACTUALLY RUN THIS EXECUTION.
+      **************************************************************
+       P7000-PRINT-SUMMARY.
+
+            DISPLAY "=========================================".
+            DISPLAY "SYSCMDSP END-OF-JOB SUMMARY".
+            DISPLAY "=========================================".
+
+            PERFORM VARYING GRP-INDX FROM 1 BY 1
+                    UNTIL GRP-INDX >= INDX
+               IF WS-CMD-WAS-RUN(GRP-INDX)
+                  DISPLAY "CMD " GRP-INDX " RC=" WS-CMD-RC(GRP-INDX)
+                          " " FUNCTION TRIM(WS-COMMAND(GRP-INDX))(1:60)
+               ELSE
+                  DISPLAY "CMD " GRP-INDX " RC=SKIP "
+                          FUNCTION TRIM(WS-COMMAND(GRP-INDX))(1:60)
+               END-IF
+            END-PERFORM.
+
+            DISPLAY "=========================================".
+            DISPLAY "COMMANDS RUN: " WS-CMD-COUNT
+                    "   FAILED: " WS-FAIL-COUNT.
+            DISPLAY "=========================================".
+
+       P7009-EXIT.
+           EXIT.
+
+       P1000-SYSOUT-PRINT.
       ********************************************************
       ** OPEN THE LOG FILE TO DISPLAY IN SPOOL
       ********************************************************
-			MOVE 1 TO RD-ACCESS-MODE.
-			MOVE 'N' TO WS-EOF.
-			PERFORM P8000-OPEN-FILE THRU P8009-EXIT.
-             
+           MOVE 1 TO RD-ACCESS-MODE.
+           MOVE 'N' TO WS-EOF.
+           MOVE ZEROS TO WS-TRUNC-BYTES.
+           PERFORM P8000-OPEN-FILE THRU P8009-EXIT.
+
            IF RETURN-CODE NOT = 0 THEN
              DISPLAY '!!OPEN RETURN CODE ->' RETURN-CODE
              DISPLAY '!!OPEN FILE STATUS ->' FILE-STATUS
              MOVE 'Y' TO WS-EOF
            END-IF.
-           
+
            MOVE 1 TO RD-COUNT.
            MOVE 0 TO RD-OFFSET.
            MOVE ' ' TO LINE-REC.
-           
+
            PERFORM UNTIL WS-EOF NOT = 'N'
-		   
+
               PERFORM P10000-READ-MF-FILE THRU P10009-EXIT
-			  
+
       *       DISPLAY "RD-BUFF=" RD-BUFF
               IF RETURN-CODE NOT = 0 THEN
                 DISPLAY '!!READ RETURN CODE ->' RETURN-CODE
                 DISPLAY '!!READ FILE STATUS ->' FILE-STATUS
                 MOVE 'Y' TO WS-EOF
-              ELSE                
+              ELSE
                 IF RD-BUFF = X'00' THEN
                   MOVE 'Y' TO WS-EOF
                 ELSE
                     IF RD-BUFF <> X'0A' THEN
-                        IF RD-BUFF <> X'09' THEN 
-                            STRING LINE-REC(1:REC-LEN) DELIMITED BY SIZE    
+                        IF RD-BUFF <> X'09' THEN
+                            STRING LINE-REC(1:REC-LEN) DELIMITED BY SIZE
                                 RD-BUFF DELIMITED BY SIZE
                                 INTO LINE-REC
-                    		END-STRING
-                    		COMPUTE  REC-LEN = REC-LEN + 1
-                    	ELSE
-                    		STRING LINE-REC(1:REC-LEN) DELIMITED BY SIZE    
+                            END-STRING
+                            COMPUTE  REC-LEN = REC-LEN + 1
+                        ELSE
+                            STRING LINE-REC(1:REC-LEN) DELIMITED BY SIZE
                                 WS-TAB-REP DELIMITED BY SIZE
                                 INTO LINE-REC
-                    		END-STRING
-                    		COMPUTE  REC-LEN = REC-LEN + 4
-                    	END-IF
-                    	
+                            END-STRING
+                            COMPUTE  REC-LEN = REC-LEN + 4
+                        END-IF
+
                     ELSE
-                        IF FUNCTION 
+                        IF FUNCTION
                             LENGTH(FUNCTION TRIM(LINE-REC)) > 0
                             MOVE ZEROS TO WS-EMPTY-COUNT
                         ELSE
                             ADD 1 TO WS-EMPTY-COUNT
                         END-IF
-                        
+
                         DISPLAY LINE-REC
                         MOVE ' ' TO LINE-REC
-                        
-                        IF WS-EMPTY-COUNT > 10 THEN
-      *                     DISPLAY "EMPTY LINE COUNT:" 
+
+                        IF WS-EMPTY-COUNT > 200 THEN
+                           MOVE RD-OFFSET TO WS-TRUNC-BYTES
+                           DISPLAY "OUTPUT TRUNCATED AT "
+                                   WS-TRUNC-BYTES " BYTES"
+                                   " (EXCESSIVE BLANK LINES)"
                            MOVE 'Y' TO WS-EOF
                         END-IF
                         MOVE ' ' TO LINE-REC
                         MOVE 1 TO REC-LEN
                     END-IF
-                    
+
                   COMPUTE RD-OFFSET = RD-OFFSET + RD-COUNT
-                      
-                  IF RD-OFFSET > 120000 THEN
+
+                  IF RD-OFFSET > 5000000 THEN
+                    MOVE RD-OFFSET TO WS-TRUNC-BYTES
+                    DISPLAY "OUTPUT TRUNCATED AT " WS-TRUNC-BYTES
+                            " BYTES (SIZE LIMIT REACHED)"
                     MOVE 'Y' TO WS-EOF
                   END-IF
                 END-IF
               END-IF
-              
-           END-PERFORM.	
-		   
-		   PERFORM P4000-CLOSE-MF-FILES THRU P4009-EXIT.
-		   
-	   P1009-EXIT.
-	       EXIT.
-		   
+
+           END-PERFORM.
+
+           PERFORM P4000-CLOSE-MF-FILES THRU P4009-EXIT.
+
+       P1009-EXIT.
+           EXIT.
+
       **************************************************************
       ** GET THE PHYSICAL FILE NAME FOR DD NAME IN JCL.
-      **************************************************************		   
-       P2000-GET-FILE-FOR-DD.  
-	   
-		   SET CTLB-FUNC-GET-DD TO TRUE
+      **************************************************************
+       P2000-GET-FILE-FOR-DD.
+
+           SET CTLB-FUNC-GET-DD TO TRUE
            SET CTLB-DD-VERS-CUR TO TRUE
       *    MOVE "SYSOUT" TO CTLB-DDNAME.
-		  
+
            CALL 'MFJCTLBP' USING CTLB-FUNCTION
                       CTLB-RETCODE
-                      CTLB-DD-AREA. 
-					  
-		   IF RETURN-CODE > 0 THEN
-		      DISPLAY "CAN'T GET THE FILE NAME FOR DD: " CTLB-DDNAME
-			  PERFORM P9999-GOBACK
-		   END-IF.
-		   
-		   IF CTLB-FILENAME = " " THEN
-		      DISPLAY "FILE NAME FOR DD NAME NOT FOUND:" CTLB-DDNAME
-		   END-IF.
-		   
-	   P2009-EXIT.
-		   EXIT.	
-		   
-      **************************************************************
-      ** This para will open the FILE 
-      **************************************************************
-	    P8000-OPEN-FILE.
-
-            CAll "CBL_OPEN_FILE" 
-             USING CTLB-FILENAME, RD-ACCESS-MODE, 
+                      CTLB-DD-AREA.
+
+           IF RETURN-CODE > 0 THEN
+              DISPLAY "CAN'T GET THE FILE NAME FOR DD: " CTLB-DDNAME
+              IF WS-DD-ABORT-ALLOWED
+                 PERFORM P9999-GOBACK
+              ELSE
+                 MOVE "Y" TO WS-CMD-DD-FAILED
+              END-IF
+           END-IF.
+
+           IF CTLB-FILENAME = " " THEN
+              DISPLAY "FILE NAME FOR DD NAME NOT FOUND:" CTLB-DDNAME
+              IF NOT WS-DD-ABORT-ALLOWED
+                 MOVE "Y" TO WS-CMD-DD-FAILED
+              END-IF
+           END-IF.
+
+       P2009-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** This para will open the FILE
+      **************************************************************
+        P8000-OPEN-FILE.
+
+            CAll "CBL_OPEN_FILE"
+             USING CTLB-FILENAME, RD-ACCESS-MODE,
               RD-DENY-MODE, RD-DEVICE, RD-HANDLE
-             RETURNING FILE-STATUS. 
-			
-			IF RETURN-CODE > 0 THEN
-			   DISPLAY "FILE OPEN FAILED=" CTLB-FILENAME
-			   DISPLAY "UNABLE TO PROCEED FURTHER.."
-			   PERFORM P9999-GOBACK
-			END-IF.
-			
-		P8009-EXIT.
-		    EXIT.
-      **************************************************************
-      ** This para will READ MF the FILE 
-      **************************************************************
-	    P10000-READ-MF-FILE.
-
-            CALL "CBL_READ_FILE" 
-                   USING RD-HANDLE, RD-OFFSET, 
+             RETURNING CBL-FILE-STATUS.
+            MOVE CBL-FILE-STATUS TO FILE-STATUS-9-ERR.
+
+            IF RETURN-CODE > 0 THEN
+               DISPLAY "FILE OPEN FAILED=" CTLB-FILENAME
+               DISPLAY "UNABLE TO PROCEED FURTHER.."
+               PERFORM P9999-GOBACK
+            END-IF.
+
+        P8009-EXIT.
+            EXIT.
+      **************************************************************
+      ** This para will READ MF the FILE
+      **************************************************************
+        P10000-READ-MF-FILE.
+
+            CALL "CBL_READ_FILE"
+                   USING RD-HANDLE, RD-OFFSET,
                    RD-COUNT, RD-FLAGS, RD-BUFF
-                   RETURNING FILE-STATUS
-			
-			IF RETURN-CODE > 0 THEN
-			   DISPLAY "FILE READ FAILED=" CTLB-FILENAME
+                   RETURNING CBL-FILE-STATUS
+            MOVE CBL-FILE-STATUS TO FILE-STATUS-9-ERR
+
+            IF RETURN-CODE > 0 THEN
+               DISPLAY "FILE READ FAILED=" CTLB-FILENAME
                DISPLAY '!!READ RETURN CODE ->' RETURN-CODE
                DISPLAY '!!READ FILE STATUS ->' FILE-STATUS
       *        PERFORM P9999-GOBACK
-			END-IF.
-			
-		P10009-EXIT.
-		    EXIT.
-			
+            END-IF.
+
+        P10009-EXIT.
+            EXIT.
+
       **************************************************************
       ** CLOSE THE FILE OPENED THROUG CBL_OPEN_FILE METHOD.
-      **************************************************************		   
-       P4000-CLOSE-MF-FILES.  
-	   
-           CAll "CBL_CLOSE_FILE" 
+      **************************************************************
+       P4000-CLOSE-MF-FILES.
+
+           CAll "CBL_CLOSE_FILE"
              USING RD-HANDLE
-             RETURNING FILE-STATUS.
-			
-		   IF RETURN-CODE > 0 THEN
-		      DISPLAY "FILE CLOSING FAILED: " WS-FILE-NAME
-			  PERFORM P9999-GOBACK
-		   END-IF.
-			 
-	   P4009-EXIT.
-		   EXIT.
-		   
-      **************************************************************
-      ** This para will DELETE MF the FILE 
-      **************************************************************
-	    P11000-DELETE-MF-FILE.
+             RETURNING CBL-FILE-STATUS.
+           MOVE CBL-FILE-STATUS TO FILE-STATUS-9-ERR.
+
+           IF RETURN-CODE > 0 THEN
+              DISPLAY "FILE CLOSING FAILED: " WS-FILE-NAME
+              PERFORM P9999-GOBACK
+           END-IF.
+
+       P4009-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** This para will DELETE MF the FILE
+      **************************************************************
+        P11000-DELETE-MF-FILE.
             DISPLAY "DELETING LOG FILE: " CTLB-FILENAME.
-            CALL "CBL_DELETE_FILE" 
+            CALL "CBL_DELETE_FILE"
                  USING CTLB-FILENAME,
-                 GIVING FILE-STATUS.
-			
-			IF RETURN-CODE > 0 THEN
-			   DISPLAY "FILE DELETE FAILED=" CTLB-FILENAME
+                 GIVING CBL-FILE-STATUS.
+            MOVE CBL-FILE-STATUS TO FILE-STATUS-9-ERR.
+
+            IF RETURN-CODE > 0 THEN
+               DISPLAY "FILE DELETE FAILED=" CTLB-FILENAME
                DISPLAY '!!READ RETURN CODE ->' RETURN-CODE
                DISPLAY '!!READ FILE STATUS ->' FILE-STATUS
       *        PERFORM P9999-GOBACK
-			END-IF.
-			
-		P11009-EXIT.
-		    EXIT.	
-			
-       P9999-GOBACK.           
+            END-IF.
+
+        P11009-EXIT.
+            EXIT.
+
+       P9999-GOBACK.
            GOBACK.
-               			   
