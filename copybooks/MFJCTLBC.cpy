@@ -0,0 +1,19 @@
+      *****************************************************************
+      * JCL CONTROL BLOCK INTERFACE - USED WITH CALL 'MFJCTLBP'
+      * SUPPLIES THE FUNCTION CODE / RETURN CODE / DD-AREA LAYOUTS
+      * REQUIRED TO RESOLVE A JCL DD NAME TO ITS ASSIGNED FILE NAME.
+      * COPY THIS MEMBER REPLACING ==(TAG)== BY ==xxxx== TO GET A
+      * PRIVATE SET OF NAMES FOR EACH PROGRAM THAT NEEDS IT.
+      *****************************************************************
+       01  (TAG)-FUNCTION.
+           05  (TAG)-FUNC-CODE          PIC X(02).
+               88  (TAG)-FUNC-GET-DD    VALUE "GD".
+      *
+       01  (TAG)-RETCODE                PIC S9(8) COMP.
+      *
+       01  (TAG)-DD-AREA.
+           05  (TAG)-DD-VERSION         PIC X(02).
+               88  (TAG)-DD-VERS-CUR    VALUE "01".
+           05  (TAG)-DDNAME             PIC X(08).
+           05  (TAG)-FILENAME           PIC X(200).
+           05  FILLER                   PIC X(100).
