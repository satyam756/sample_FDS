@@ -0,0 +1,31 @@
+      *****************************************************************
+      * APPROVED-COMMAND TABLE
+      * LEADING TOKEN OF EVERY WS-COMMAND ENTRY IS CHECKED AGAINST
+      * THIS LIST BEFORE CALL "SYSTEM" IS EVER ISSUED.  ADD NEW
+      * SHELL UTILITIES HERE AS THEY ARE APPROVED FOR BATCH USE.
+      *****************************************************************
+       01  CMDAUTH-LIST.
+           05  FILLER                   PIC X(08) VALUE "CP      ".
+           05  FILLER                   PIC X(08) VALUE "MV      ".
+           05  FILLER                   PIC X(08) VALUE "RM      ".
+           05  FILLER                   PIC X(08) VALUE "LS      ".
+           05  FILLER                   PIC X(08) VALUE "CAT     ".
+           05  FILLER                   PIC X(08) VALUE "GREP    ".
+           05  FILLER                   PIC X(08) VALUE "SORT    ".
+           05  FILLER                   PIC X(08) VALUE "CHMOD   ".
+           05  FILLER                   PIC X(08) VALUE "GZIP    ".
+           05  FILLER                   PIC X(08) VALUE "GUNZIP  ".
+           05  FILLER                   PIC X(08) VALUE "TAR     ".
+           05  FILLER                   PIC X(08) VALUE "ECHO    ".
+           05  FILLER                   PIC X(08) VALUE "MKDIR   ".
+           05  FILLER                   PIC X(08) VALUE "DIFF    ".
+           05  FILLER                   PIC X(08) VALUE "AWK     ".
+           05  FILLER                   PIC X(08) VALUE "SED     ".
+           05  FILLER                   PIC X(08) VALUE "FIND    ".
+           05  FILLER                   PIC X(08) VALUE "TOUCH   ".
+           05  FILLER                   PIC X(08) VALUE "CPIO    ".
+           05  FILLER                   PIC X(08) VALUE "WC      ".
+      *
+       01  CMDAUTH-TABLE REDEFINES CMDAUTH-LIST.
+           05  CMDAUTH-CMD              PIC X(08) OCCURS 20 TIMES
+                                         INDEXED BY CMDAUTH-IDX.
